@@ -0,0 +1,70 @@
+*>-----------------------------------------------------------*
+*>  BDCALC.CPY                                                 *
+*>  Business-date roll-back logic.  COPY this as a standalone   *
+*>  block of paragraphs anywhere in the PROCEDURE DIVISION,     *
+*>  then PERFORM BDCALC-MAIN THRU BDCALC-EXIT after moving a    *
+*>  starting date into BD-SYSTEM-DATE.  Rolls BD-WORK-DATE      *
+*>  back one day at a time over Saturdays, Sundays, and posted  *
+*>  holidays until it lands on a valid business day, then       *
+*>  stores the result in BD-BUSINESS-DATE.  Requires WSBUSDT.CPY*
+*>  in WORKING-STORAGE.                                         *
+*>-----------------------------------------------------------*
+*>  Modification History                                       *
+*>  2026-08-09  DLW  Initial version.                           *
+*>  2026-08-09  DLW  Evaluate the starting date itself before   *
+*>                    the roll-back UNTIL test, so a run that    *
+*>                    starts on a weekend or holiday actually    *
+*>                    rolls back instead of the pretest PERFORM  *
+*>                    short-circuiting on its seeded values.     *
+*>  2026-08-09  DLW  Restructured as a self-contained            *
+*>                    BDCALC-MAIN...BDCALC-EXIT block invoked    *
+*>                    with PERFORM, so COPYing this member no    *
+*>                    longer splices paragraphs into the middle  *
+*>                    of the caller's own paragraph body.        *
+*>  2026-08-09  DLW  Changed BDCALC-EXIT to EXIT, matching the   *
+*>                    EXIT-paragraph convention used everywhere  *
+*>                    else in this changeset.                    *
+*>-----------------------------------------------------------*
+       BDCALC-MAIN.
+           MOVE BD-SYSTEM-DATE TO BD-WORK-DATE
+           PERFORM BDCALC-EVALUATE-DATE THRU BDCALC-EVALUATE-DATE-EXIT
+
+           PERFORM BDCALC-ROLLBACK-DAY
+               UNTIL BD-DAY-OF-WEEK < 6
+                 AND BD-HOLIDAY-NOT-FOUND
+
+           MOVE BD-WORK-DATE TO BD-BUSINESS-DATE
+           GO TO BDCALC-EXIT.
+
+       BDCALC-ROLLBACK-DAY.
+           COMPUTE BD-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE (BD-WORK-DATE) - 1
+           MOVE FUNCTION DATE-OF-INTEGER (BD-INTEGER-DATE)
+               TO BD-WORK-DATE
+           PERFORM BDCALC-EVALUATE-DATE THRU BDCALC-EVALUATE-DATE-EXIT.
+
+       BDCALC-EVALUATE-DATE.
+           COMPUTE BD-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE (BD-WORK-DATE)
+           COMPUTE BD-DAY-OF-WEEK =
+               FUNCTION MOD (BD-INTEGER-DATE + 3, 7) + 1
+           SET BD-HOLIDAY-NOT-FOUND TO TRUE
+           MOVE 1 TO BD-HOLIDAY-SUB
+           PERFORM BDCALC-CHECK-HOLIDAY THRU BDCALC-CHECK-HOLIDAY-EXIT
+               UNTIL BD-HOLIDAY-SUB > BD-HOLIDAY-COUNT.
+
+       BDCALC-EVALUATE-DATE-EXIT.
+           EXIT.
+
+       BDCALC-CHECK-HOLIDAY.
+           IF BD-WORK-DATE = BD-HOLIDAY-DATE (BD-HOLIDAY-SUB)
+               SET BD-HOLIDAY-FOUND TO TRUE
+               MOVE BD-HOLIDAY-COUNT TO BD-HOLIDAY-SUB
+           END-IF
+           ADD 1 TO BD-HOLIDAY-SUB.
+
+       BDCALC-CHECK-HOLIDAY-EXIT.
+           EXIT.
+
+       BDCALC-EXIT.
+           EXIT.
