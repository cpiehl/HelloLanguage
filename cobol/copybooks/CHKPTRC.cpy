@@ -0,0 +1,17 @@
+*>-----------------------------------------------------------*
+*>  CHKPTRC.CPY                                                *
+*>  Checkpoint record layout - one record per job step per    *
+*>  run date, used to detect an in-flight restart after an    *
+*>  abend so a step does not double-log its START record.     *
+*>-----------------------------------------------------------*
+*>  Modification History                                      *
+*>  2026-08-09  DLW  Initial version.                          *
+*>-----------------------------------------------------------*
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-JOB-NAME                 PIC X(08).
+           05  CK-STEP-NAME                PIC X(08).
+           05  CK-RUN-DATE                 PIC 9(08).
+           05  CK-COMPLETE-FLAG            PIC X(01).
+               88  CK-STEP-COMPLETE        VALUE 'Y'.
+               88  CK-STEP-INCOMPLETE      VALUE 'N'.
+           05  FILLER                      PIC X(15).
