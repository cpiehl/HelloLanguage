@@ -0,0 +1,21 @@
+*>-----------------------------------------------------------*
+*>  JOBLOGRC.CPY                                              *
+*>  JOBLOG audit-record layout - shared by every batch step   *
+*>  that logs START / END / WARNING activity to JOBLOG.       *
+*>-----------------------------------------------------------*
+*>  Modification History                                      *
+*>  2026-08-09  DLW  Initial version.                          *
+*>-----------------------------------------------------------*
+       01  JL-JOBLOG-RECORD.
+           05  JL-RECORD-TYPE              PIC X(01).
+               88  JL-TYPE-START           VALUE 'S'.
+               88  JL-TYPE-END             VALUE 'E'.
+               88  JL-TYPE-WARNING         VALUE 'W'.
+           05  JL-JOB-NAME                 PIC X(08).
+           05  JL-STEP-NAME                PIC X(08).
+           05  JL-RUN-DATE                 PIC 9(08).
+           05  JL-RUN-TIME                 PIC 9(06).
+           05  JL-USER-ID                  PIC X(08).
+           05  JL-RETURN-CODE              PIC 9(04).
+           05  JL-MESSAGE-TEXT             PIC X(40).
+           05  FILLER                      PIC X(05).
