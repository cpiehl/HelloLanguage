@@ -0,0 +1,15 @@
+*>-----------------------------------------------------------*
+*>  SITEGRRC.CPY                                               *
+*>  SITE-GREETING master record layout - indexed by site code, *
+*>  shared between HELLO-WORLD (lookup) and SITEMAINT          *
+*>  (add / update / delete maintenance).                       *
+*>-----------------------------------------------------------*
+*>  Modification History                                      *
+*>  2026-08-09  DLW  Initial version.                          *
+*>-----------------------------------------------------------*
+       01  SG-SITE-GREETING-RECORD.
+           05  SG-SITE-CODE                PIC X(04).
+           05  SG-GREETING-TEXT            PIC X(60).
+           05  SG-LAST-UPDATE-DATE         PIC 9(08).
+           05  SG-LAST-UPDATE-USER         PIC X(08).
+           05  FILLER                      PIC X(10).
