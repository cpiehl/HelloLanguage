@@ -0,0 +1,16 @@
+*>-----------------------------------------------------------*
+*>  STATOUTC.CPY                                               *
+*>  STATUSOUT completion-status record - one fixed-length      *
+*>  record written by each step so the scheduler's completion- *
+*>  checking utility has something structured to read instead  *
+*>  of parsing console output.                                 *
+*>-----------------------------------------------------------*
+*>  Modification History                                      *
+*>  2026-08-09  DLW  Initial version.                          *
+*>-----------------------------------------------------------*
+       01  ST-STATUS-RECORD.
+           05  ST-JOB-NAME                 PIC X(08).
+           05  ST-RUN-DATE                 PIC 9(08).
+           05  ST-RETURN-CODE              PIC 9(04).
+           05  ST-TIMESTAMP                PIC 9(14).
+           05  FILLER                      PIC X(10).
