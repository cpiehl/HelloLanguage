@@ -0,0 +1,40 @@
+*>-----------------------------------------------------------*
+*>  WSBUSDT.CPY                                                *
+*>  Shared WORKING-STORAGE for business-date processing.      *
+*>  Paired with BDCALC.CPY, which performs the actual roll-   *
+*>  back logic against these fields.  COPY both into any      *
+*>  program that needs the batch suite's official business    *
+*>  date rather than the raw system date.                     *
+*>-----------------------------------------------------------*
+*>  Modification History                                      *
+*>  2026-08-09  DLW  Initial version.                          *
+*>-----------------------------------------------------------*
+       01  WS-BUSINESS-DATE-AREA.
+           05  BD-SYSTEM-DATE              PIC 9(08).
+           05  BD-BUSINESS-DATE            PIC 9(08).
+           05  BD-WORK-DATE                PIC 9(08).
+           05  BD-DAY-OF-WEEK              PIC 9(01).
+               88  BD-IS-SATURDAY          VALUE 6.
+               88  BD-IS-SUNDAY            VALUE 7.
+           05  BD-INTEGER-DATE             PIC 9(09).
+           05  BD-HOLIDAY-SUB              PIC 9(02) COMP.
+           05  BD-HOLIDAY-FOUND-SW         PIC X(01).
+               88  BD-HOLIDAY-FOUND        VALUE 'Y'.
+               88  BD-HOLIDAY-NOT-FOUND    VALUE 'N'.
+
+*>    Posted holiday list - maintained by Operations each year.
+           05  BD-HOLIDAY-COUNT            PIC 9(02) COMP VALUE 10.
+           05  BD-HOLIDAY-VALUES.
+               10  FILLER                  PIC 9(08) VALUE 20260101.
+               10  FILLER                  PIC 9(08) VALUE 20260119.
+               10  FILLER                  PIC 9(08) VALUE 20260216.
+               10  FILLER                  PIC 9(08) VALUE 20260525.
+               10  FILLER                  PIC 9(08) VALUE 20260619.
+               10  FILLER                  PIC 9(08) VALUE 20260703.
+               10  FILLER                  PIC 9(08) VALUE 20260907.
+               10  FILLER                  PIC 9(08) VALUE 20261126.
+               10  FILLER                  PIC 9(08) VALUE 20261225.
+               10  FILLER                  PIC 9(08) VALUE 99999999.
+           05  BD-HOLIDAY-TABLE REDEFINES BD-HOLIDAY-VALUES.
+               10  BD-HOLIDAY-DATE OCCURS 10 TIMES
+                                   PIC 9(08).
