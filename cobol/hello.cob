@@ -1,11 +1,474 @@
-*> compile with cobc -free -O -x -o hello.exe hello.cob
+*> compile with cobc -free -O -x -o hello.exe -I copybooks hello.cob
 *> -free - use free source format. without cobol requires certain format
 *> -x - build executable
 *> -O - optimize
 *> -o - output file
+*> -I - copybook search directory
+*>
+*>---------------------------------------------------------------*
+*> HELLO-WORLD is the lead step of the nightly batch suite. It
+*> reads and validates its run parameters, resolves a site-specific
+*> greeting from the SITE-GREETING master, and logs START/END
+*> activity to JOBLOG so Operations has an auditable record of
+*> every run instead of a bare console DISPLAY.
+*>---------------------------------------------------------------*
+*> Modification History
+*>   ----------  ----  Original bare DISPLAY 'Hello World!'.
+*>   2026-08-09  DLW   Added JOBLOG START/END audit records.
+*>   2026-08-09  DLW   Added SITE-GREETING master file lookup.
+*>   2026-08-09  DLW   Added SYSIN parameter card and validation.
+*>   2026-08-09  DLW   Added checkpoint/restart support.
+*>   2026-08-09  DLW   Added RETURN-CODE / FILE STATUS handling.
+*>   2026-08-09  DLW   Added business-date stamping.
+*>   2026-08-09  DLW   Added STATUSOUT completion record.
+*>   2026-08-09  DLW   Added batch-window start-time check.
+*>   2026-08-09  DLW   Wired PC-RUN-DATE into the business-date
+*>                      calc so a rerun for a specific date works;
+*>                      abend on a genuine SITE-GREETING open
+*>                      failure instead of falling through silently;
+*>                      renumbered the batch-window check to run
+*>                      with the paragraphs it precedes.
+*>---------------------------------------------------------------*
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO-WORLD.
+AUTHOR. D-L-WEATHERS.
+INSTALLATION. DAILY-BATCH-SUITE.
+DATE-WRITTEN. 2020-04-01.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    CONSOLE IS CONSOLE.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SYSIN-STATUS.
+
+    SELECT OPTIONAL JOBLOG-FILE ASSIGN TO "JOBLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-JOBLOG-STATUS.
+
+    SELECT OPTIONAL CHKPT-FILE ASSIGN TO "CHKPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHKPT-STATUS.
+
+    SELECT OPTIONAL STATUSOUT-FILE ASSIGN TO "STATUSOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATUSOUT-STATUS.
+
+    SELECT SITE-GREETING-FILE ASSIGN TO "SITEGRT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS SG-SITE-CODE
+        FILE STATUS IS WS-SITEGRT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  SYSIN-FILE
+    RECORDING MODE IS F.
+01  SYSIN-RECORD.
+    05  PC-RUN-DATE                 PIC 9(08).
+    05  PC-ENVIRONMENT              PIC X(05).
+    05  PC-SITE-CODE                PIC X(04).
+    05  PC-WINDOW-START-TIME        PIC 9(06).
+    05  PC-WINDOW-END-TIME          PIC 9(06).
+    05  FILLER                      PIC X(52).
+
+FD  JOBLOG-FILE
+    RECORDING MODE IS F.
+01  JOBLOG-RECORD                   PIC X(88).
+
+FD  CHKPT-FILE
+    RECORDING MODE IS F.
+01  CHKPT-RECORD                    PIC X(40).
+
+FD  STATUSOUT-FILE
+    RECORDING MODE IS F.
+01  STATUSOUT-RECORD                PIC X(44).
+
+FD  SITE-GREETING-FILE.
+    COPY SITEGRRC.
+
+WORKING-STORAGE SECTION.
+COPY WSBUSDT.
+
+01  WS-FILE-STATUSES.
+    05  WS-SYSIN-STATUS             PIC X(02) VALUE '00'.
+    05  WS-JOBLOG-STATUS            PIC X(02) VALUE '00'.
+    05  WS-CHKPT-STATUS             PIC X(02) VALUE '00'.
+    05  WS-STATUSOUT-STATUS         PIC X(02) VALUE '00'.
+    05  WS-SITEGRT-STATUS           PIC X(02) VALUE '00'.
+
+01  WS-SWITCHES.
+    05  WS-CHKPT-EOF-SW             PIC X(01) VALUE 'N'.
+        88  WS-CHKPT-EOF            VALUE 'Y'.
+    05  WS-RESTART-SW               PIC X(01) VALUE 'N'.
+        88  WS-IS-RESTART           VALUE 'Y'.
+    05  WS-PARM-VALID-SW            PIC X(01) VALUE 'Y'.
+        88  WS-PARM-VALID           VALUE 'Y'.
+        88  WS-PARM-INVALID         VALUE 'N'.
+    05  WS-SITE-FOUND-SW            PIC X(01) VALUE 'N'.
+        88  WS-SITE-FOUND           VALUE 'Y'.
+    05  WS-IN-WINDOW-SW             PIC X(01) VALUE 'Y'.
+        88  WS-IN-WINDOW            VALUE 'Y'.
+
+01  WS-JOB-CONTROL.
+    05  WS-JOB-NAME                 PIC X(08) VALUE 'HELLOWLD'.
+    05  WS-STEP-NAME                PIC X(08) VALUE 'STEP0010'.
+    05  WS-USER-ID                  PIC X(08) VALUE SPACES.
+    05  WS-RETURN-CODE              PIC 9(04) VALUE ZEROES.
+
+01  WS-CURRENT-DATE-TIME.
+    05  WS-CDT-DATE                 PIC 9(08).
+    05  WS-CDT-TIME                 PIC 9(06).
+    05  WS-CDT-HUNDREDTHS           PIC 9(02).
+    05  WS-CDT-GMT-DIFF             PIC X(05).
+
+01  WS-WINDOW-CONTROL.
+    05  WS-WINDOW-START-TIME        PIC 9(06).
+    05  WS-WINDOW-END-TIME          PIC 9(06).
+
+01  WS-GREETING-TEXT                PIC X(60) VALUE 'Hello World!'.
+
+01  WS-MESSAGE-AREA                 PIC X(80).
+
+COPY JOBLOGRC.
+COPY CHKPTRC.
+COPY STATOUTC.
+
 PROCEDURE DIVISION.
-    DISPLAY 'Hello World!'.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+    PERFORM 2000-CHECK-RESTART THRU 2000-CHECK-RESTART-EXIT
+    PERFORM 2500-CHECK-BATCH-WINDOW THRU 2500-CHECK-BATCH-WINDOW-EXIT
+    IF NOT WS-IS-RESTART
+        PERFORM 3000-LOG-START THRU 3000-LOG-START-EXIT
+        PERFORM 4000-GET-GREETING THRU 4000-GET-GREETING-EXIT
+        PERFORM 5000-DISPLAY-GREETING THRU 5000-DISPLAY-GREETING-EXIT
+        PERFORM 6000-LOG-END THRU 6000-LOG-END-EXIT
+        PERFORM 7000-WRITE-CHECKPOINT THRU 7000-WRITE-CHECKPOINT-EXIT
+    END-IF
+    PERFORM 8000-WRITE-STATUSOUT THRU 8000-WRITE-STATUSOUT-EXIT
+    PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+    GO TO 9999-EXIT.
+
+1000-INITIALIZE.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+    ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+    IF WS-USER-ID = SPACES
+        MOVE 'BATCH' TO WS-USER-ID
+    END-IF
+
+    OPEN INPUT SYSIN-FILE
+    IF WS-SYSIN-STATUS NOT = '00'
+        MOVE 'UNABLE TO OPEN SYSIN PARAMETER CARD' TO WS-MESSAGE-AREA
+        GO TO 9500-ABEND-EXIT
+    END-IF
+
+    READ SYSIN-FILE
+        AT END
+            MOVE 'SYSIN PARAMETER CARD IS EMPTY' TO WS-MESSAGE-AREA
+            CLOSE SYSIN-FILE
+            GO TO 9500-ABEND-EXIT
+    END-READ
+
+    CLOSE SYSIN-FILE
+
+    PERFORM 1100-VALIDATE-PARAMETERS THRU 1100-VALIDATE-PARAMETERS-EXIT
+    IF WS-PARM-INVALID
+        GO TO 9500-ABEND-EXIT
+    END-IF
+
+    IF PC-WINDOW-START-TIME = ZEROES AND PC-WINDOW-END-TIME = ZEROES
+        MOVE 200000 TO WS-WINDOW-START-TIME
+        MOVE 060000 TO WS-WINDOW-END-TIME
+    ELSE
+        MOVE PC-WINDOW-START-TIME TO WS-WINDOW-START-TIME
+        MOVE PC-WINDOW-END-TIME TO WS-WINDOW-END-TIME
+    END-IF
+
+*>  A non-zero run date on the parameter card is an explicit rerun
+*>  for that business date; otherwise roll the business date back
+*>  from today's system date as usual.
+    IF PC-RUN-DATE NOT = ZEROES
+        MOVE PC-RUN-DATE TO BD-SYSTEM-DATE
+    ELSE
+        MOVE WS-CDT-DATE TO BD-SYSTEM-DATE
+    END-IF
+    PERFORM BDCALC-MAIN THRU BDCALC-EXIT
+    GO TO 1000-INITIALIZE-EXIT.
+
+1100-VALIDATE-PARAMETERS.
+    SET WS-PARM-VALID TO TRUE
+    IF PC-ENVIRONMENT NOT = 'DEV' AND PC-ENVIRONMENT NOT = 'TEST'
+            AND PC-ENVIRONMENT NOT = 'PROD'
+        SET WS-PARM-INVALID TO TRUE
+        STRING 'INVALID ENVIRONMENT NAME ON PARAMETER CARD: '
+               PC-ENVIRONMENT DELIMITED BY SIZE
+               INTO WS-MESSAGE-AREA
+    END-IF.
+
+1100-VALIDATE-PARAMETERS-EXIT.
+    EXIT.
+
+COPY BDCALC.
+
+1000-INITIALIZE-EXIT.
+    EXIT.
+
+2000-CHECK-RESTART.
+    MOVE 'N' TO WS-RESTART-SW
+    OPEN INPUT CHKPT-FILE
+    IF WS-CHKPT-STATUS = '05' OR WS-CHKPT-STATUS = '35'
+        GO TO 2000-CHECK-RESTART-EXIT
+    END-IF
+    IF WS-CHKPT-STATUS NOT = '00'
+        MOVE 'UNABLE TO OPEN CHKPT FILE' TO WS-MESSAGE-AREA
+        GO TO 9500-ABEND-EXIT
+    END-IF
+
+    MOVE 'N' TO WS-CHKPT-EOF-SW
+    PERFORM 2100-SCAN-CHECKPOINT THRU 2100-SCAN-CHECKPOINT-EXIT
+        UNTIL WS-CHKPT-EOF OR WS-IS-RESTART
+
+    CLOSE CHKPT-FILE
+    GO TO 2000-CHECK-RESTART-EXIT.
+
+2100-SCAN-CHECKPOINT.
+    READ CHKPT-FILE INTO CK-CHECKPOINT-RECORD
+        AT END
+            SET WS-CHKPT-EOF TO TRUE
+    END-READ
+    IF NOT WS-CHKPT-EOF
+        IF CK-JOB-NAME = WS-JOB-NAME
+                AND CK-STEP-NAME = WS-STEP-NAME
+                AND CK-RUN-DATE = BD-BUSINESS-DATE
+                AND CK-STEP-COMPLETE
+            SET WS-IS-RESTART TO TRUE
+        END-IF
+    END-IF.
+
+2100-SCAN-CHECKPOINT-EXIT.
+    EXIT.
+
+2000-CHECK-RESTART-EXIT.
+    EXIT.
+
+2500-CHECK-BATCH-WINDOW.
+    SET WS-IN-WINDOW TO TRUE
+    IF WS-WINDOW-START-TIME <= WS-WINDOW-END-TIME
+        IF WS-CDT-TIME < WS-WINDOW-START-TIME
+                OR WS-CDT-TIME > WS-WINDOW-END-TIME
+            MOVE 'N' TO WS-IN-WINDOW-SW
+        END-IF
+    ELSE
+        IF WS-CDT-TIME < WS-WINDOW-START-TIME
+                AND WS-CDT-TIME > WS-WINDOW-END-TIME
+            MOVE 'N' TO WS-IN-WINDOW-SW
+        END-IF
+    END-IF
+
+    IF NOT WS-IN-WINDOW
+        DISPLAY 'HELLO-WORLD: JOB STARTED OUTSIDE BATCH WINDOW'
+            UPON CONSOLE
+
+        OPEN EXTEND JOBLOG-FILE
+        IF WS-JOBLOG-STATUS NOT = '05' AND WS-JOBLOG-STATUS NOT = '00'
+            MOVE 'UNABLE TO OPEN JOBLOG FILE' TO WS-MESSAGE-AREA
+            GO TO 9500-ABEND-EXIT
+        END-IF
+
+        INITIALIZE JL-JOBLOG-RECORD
+        SET JL-TYPE-WARNING TO TRUE
+        MOVE WS-JOB-NAME TO JL-JOB-NAME
+        MOVE WS-STEP-NAME TO JL-STEP-NAME
+        MOVE BD-BUSINESS-DATE TO JL-RUN-DATE
+        MOVE WS-CDT-TIME TO JL-RUN-TIME
+        MOVE WS-USER-ID TO JL-USER-ID
+        MOVE ZEROES TO JL-RETURN-CODE
+        MOVE 'JOB STARTED OUTSIDE BATCH WINDOW'
+            TO JL-MESSAGE-TEXT
+        MOVE JL-JOBLOG-RECORD TO JOBLOG-RECORD
+        WRITE JOBLOG-RECORD
+        IF WS-JOBLOG-STATUS NOT = '00'
+            MOVE 'UNABLE TO WRITE JOBLOG WARNING RECORD'
+                TO WS-MESSAGE-AREA
+            CLOSE JOBLOG-FILE
+            GO TO 9500-ABEND-EXIT
+        END-IF
+
+        CLOSE JOBLOG-FILE
+    END-IF.
+
+2500-CHECK-BATCH-WINDOW-EXIT.
+    EXIT.
+
+3000-LOG-START.
+    OPEN EXTEND JOBLOG-FILE
+    IF WS-JOBLOG-STATUS = '05' OR WS-JOBLOG-STATUS = '00'
+        CONTINUE
+    ELSE
+        MOVE 'UNABLE TO OPEN JOBLOG FILE' TO WS-MESSAGE-AREA
+        GO TO 9500-ABEND-EXIT
+    END-IF
+
+    INITIALIZE JL-JOBLOG-RECORD
+    SET JL-TYPE-START TO TRUE
+    MOVE WS-JOB-NAME TO JL-JOB-NAME
+    MOVE WS-STEP-NAME TO JL-STEP-NAME
+    MOVE BD-BUSINESS-DATE TO JL-RUN-DATE
+    MOVE WS-CDT-TIME TO JL-RUN-TIME
+    MOVE WS-USER-ID TO JL-USER-ID
+    MOVE ZEROES TO JL-RETURN-CODE
+    MOVE 'JOB STARTED' TO JL-MESSAGE-TEXT
+
+    MOVE JL-JOBLOG-RECORD TO JOBLOG-RECORD
+    WRITE JOBLOG-RECORD
+    IF WS-JOBLOG-STATUS NOT = '00'
+        MOVE 'UNABLE TO WRITE JOBLOG START RECORD' TO WS-MESSAGE-AREA
+        CLOSE JOBLOG-FILE
+        GO TO 9500-ABEND-EXIT
+    END-IF
+
+    CLOSE JOBLOG-FILE.
+
+3000-LOG-START-EXIT.
+    EXIT.
+
+4000-GET-GREETING.
+    MOVE 'Hello World!' TO WS-GREETING-TEXT
+    MOVE 'N' TO WS-SITE-FOUND-SW
+    MOVE PC-SITE-CODE TO SG-SITE-CODE
+
+    OPEN INPUT SITE-GREETING-FILE
+    IF WS-SITEGRT-STATUS NOT = '00'
+        MOVE 'UNABLE TO OPEN SITE-GREETING FILE' TO WS-MESSAGE-AREA
+        GO TO 9500-ABEND-EXIT
+    END-IF
+
+    READ SITE-GREETING-FILE
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE SG-GREETING-TEXT TO WS-GREETING-TEXT
+            SET WS-SITE-FOUND TO TRUE
+    END-READ
+
+    CLOSE SITE-GREETING-FILE.
+
+4000-GET-GREETING-EXIT.
+    EXIT.
+
+5000-DISPLAY-GREETING.
+    DISPLAY WS-GREETING-TEXT.
+
+5000-DISPLAY-GREETING-EXIT.
+    EXIT.
+
+6000-LOG-END.
+    OPEN EXTEND JOBLOG-FILE
+    IF WS-JOBLOG-STATUS NOT = '05' AND WS-JOBLOG-STATUS NOT = '00'
+        MOVE 'UNABLE TO OPEN JOBLOG FILE' TO WS-MESSAGE-AREA
+        GO TO 9500-ABEND-EXIT
+    END-IF
+
+    INITIALIZE JL-JOBLOG-RECORD
+    SET JL-TYPE-END TO TRUE
+    MOVE WS-JOB-NAME TO JL-JOB-NAME
+    MOVE WS-STEP-NAME TO JL-STEP-NAME
+    MOVE BD-BUSINESS-DATE TO JL-RUN-DATE
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+    MOVE WS-CDT-TIME TO JL-RUN-TIME
+    MOVE WS-USER-ID TO JL-USER-ID
+    MOVE WS-RETURN-CODE TO JL-RETURN-CODE
+    MOVE 'JOB ENDED' TO JL-MESSAGE-TEXT
+
+    MOVE JL-JOBLOG-RECORD TO JOBLOG-RECORD
+    WRITE JOBLOG-RECORD
+    IF WS-JOBLOG-STATUS NOT = '00'
+        MOVE 'UNABLE TO WRITE JOBLOG END RECORD' TO WS-MESSAGE-AREA
+        CLOSE JOBLOG-FILE
+        GO TO 9500-ABEND-EXIT
+    END-IF
+
+    CLOSE JOBLOG-FILE.
+
+6000-LOG-END-EXIT.
+    EXIT.
+
+7000-WRITE-CHECKPOINT.
+    OPEN EXTEND CHKPT-FILE
+    IF WS-CHKPT-STATUS NOT = '05' AND WS-CHKPT-STATUS NOT = '00'
+        MOVE 'UNABLE TO OPEN CHKPT FILE' TO WS-MESSAGE-AREA
+        GO TO 9500-ABEND-EXIT
+    END-IF
+
+    INITIALIZE CK-CHECKPOINT-RECORD
+    MOVE WS-JOB-NAME TO CK-JOB-NAME
+    MOVE WS-STEP-NAME TO CK-STEP-NAME
+    MOVE BD-BUSINESS-DATE TO CK-RUN-DATE
+    SET CK-STEP-COMPLETE TO TRUE
+
+    MOVE CK-CHECKPOINT-RECORD TO CHKPT-RECORD
+    WRITE CHKPT-RECORD
+    IF WS-CHKPT-STATUS NOT = '00'
+        MOVE 'UNABLE TO WRITE CHECKPOINT RECORD' TO WS-MESSAGE-AREA
+        CLOSE CHKPT-FILE
+        GO TO 9500-ABEND-EXIT
+    END-IF
+
+    CLOSE CHKPT-FILE.
+
+7000-WRITE-CHECKPOINT-EXIT.
+    EXIT.
+
+8000-WRITE-STATUSOUT.
+    OPEN EXTEND STATUSOUT-FILE
+    IF WS-STATUSOUT-STATUS NOT = '05' AND WS-STATUSOUT-STATUS NOT = '00'
+        DISPLAY 'HELLO-WORLD: UNABLE TO OPEN STATUSOUT FILE'
+        IF WS-RETURN-CODE = ZEROES
+            MOVE 0008 TO WS-RETURN-CODE
+        END-IF
+        GO TO 8000-WRITE-STATUSOUT-EXIT
+    END-IF
+
+    INITIALIZE ST-STATUS-RECORD
+    MOVE WS-JOB-NAME TO ST-JOB-NAME
+    MOVE BD-BUSINESS-DATE TO ST-RUN-DATE
+    MOVE WS-RETURN-CODE TO ST-RETURN-CODE
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+    COMPUTE ST-TIMESTAMP = WS-CDT-DATE * 1000000 + WS-CDT-TIME
+
+    MOVE ST-STATUS-RECORD TO STATUSOUT-RECORD
+    WRITE STATUSOUT-RECORD
+    IF WS-STATUSOUT-STATUS NOT = '00'
+        DISPLAY 'HELLO-WORLD: UNABLE TO WRITE STATUSOUT RECORD'
+        IF WS-RETURN-CODE = ZEROES
+            MOVE 0008 TO WS-RETURN-CODE
+        END-IF
+    END-IF
+    CLOSE STATUSOUT-FILE.
+
+8000-WRITE-STATUSOUT-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+
+9000-TERMINATE-EXIT.
+    EXIT.
+
+9500-ABEND-EXIT.
+    DISPLAY 'HELLO-WORLD: ' WS-MESSAGE-AREA
+    DISPLAY 'HELLO-WORLD: ' WS-MESSAGE-AREA UPON CONSOLE
+    MOVE 0012 TO WS-RETURN-CODE
+    PERFORM 8000-WRITE-STATUSOUT THRU 8000-WRITE-STATUSOUT-EXIT
+    MOVE WS-RETURN-CODE TO RETURN-CODE
+    GO TO 9999-EXIT.
+
+9999-EXIT.
     STOP RUN.
