@@ -0,0 +1,273 @@
+*> compile with cobc -free -O -x -o jobrpt.exe -I copybooks jobrpt.cob
+*>
+*>---------------------------------------------------------------*
+*> JOBRPT is the daily job-run reconciliation report. It reads
+*> the JOBLOG audit file produced by HELLO-WORLD and the other
+*> steps in the nightly suite and prints, for every job that ran
+*> on the business date being reported, its start time, end time,
+*> elapsed time, and return code - so Operations has one place to
+*> see what ran last night instead of hunting through console
+*> logs.
+*>---------------------------------------------------------------*
+*> Modification History
+*>   2026-08-09  DLW   Initial version.
+*>---------------------------------------------------------------*
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. JOBRPT.
+AUTHOR. D-L-WEATHERS.
+INSTALLATION. DAILY-BATCH-SUITE.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    CONSOLE IS CONSOLE.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT JOBLOG-FILE ASSIGN TO "JOBLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-JOBLOG-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "SYSOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  JOBLOG-FILE
+    RECORDING MODE IS F.
+01  JOBLOG-RECORD                   PIC X(88).
+
+FD  REPORT-FILE
+    RECORDING MODE IS F.
+01  REPORT-LINE                     PIC X(132).
+
+WORKING-STORAGE SECTION.
+COPY JOBLOGRC.
+
+01  WS-FILE-STATUSES.
+    05  WS-JOBLOG-STATUS            PIC X(02) VALUE '00'.
+    05  WS-REPORT-STATUS            PIC X(02) VALUE '00'.
+
+01  WS-SWITCHES.
+    05  WS-JOBLOG-EOF-SW            PIC X(01) VALUE 'N'.
+        88  WS-JOBLOG-EOF           VALUE 'Y'.
+
+01  WS-REPORT-DATE                  PIC 9(08).
+
+01  WS-RUN-TABLE-CONTROL.
+    05  WS-RUN-COUNT                PIC 9(04) COMP VALUE ZERO.
+    05  WS-RUN-SUB                  PIC 9(04) COMP VALUE ZERO.
+    05  WS-RUN-MAX                  PIC 9(04) COMP VALUE 200.
+
+01  WS-RUN-TABLE.
+    05  WS-RUN-ENTRY OCCURS 200 TIMES
+                      INDEXED BY WS-RUN-IDX.
+        10  WS-RUN-JOB-NAME         PIC X(08).
+        10  WS-RUN-STEP-NAME        PIC X(08).
+        10  WS-RUN-START-TIME       PIC 9(06).
+        10  WS-RUN-END-TIME         PIC 9(06).
+        10  WS-RUN-RETURN-CODE      PIC 9(04).
+        10  WS-RUN-HAS-END-SW       PIC X(01).
+            88  WS-RUN-HAS-END      VALUE 'Y'.
+
+01  WS-ELAPSED-SECONDS              PIC S9(06).
+01  WS-ELAPSED-DISPLAY              PIC 9(06).
+01  WS-START-SECONDS                PIC 9(06).
+01  WS-END-SECONDS                  PIC 9(06).
+01  WS-HH                           PIC 9(06).
+01  WS-MM                           PIC 9(06).
+01  WS-SS                           PIC 9(06).
+01  WS-MMSS                         PIC 9(06).
+
+01  WS-HEADING-LINE-1.
+    05  FILLER                      PIC X(35)
+        VALUE 'DAILY JOB-RUN RECONCILIATION REPORT'.
+    05  FILLER                      PIC X(15) VALUE 'RUN DATE: '.
+    05  WS-HDG-DATE                 PIC 9(08).
+
+01  WS-HEADING-LINE-2.
+    05  FILLER                      PIC X(08) VALUE 'JOB NAME'.
+    05  FILLER                      PIC X(03) VALUE SPACES.
+    05  FILLER                      PIC X(08) VALUE 'STEP'.
+    05  FILLER                      PIC X(03) VALUE SPACES.
+    05  FILLER                      PIC X(09) VALUE 'START'.
+    05  FILLER                      PIC X(03) VALUE SPACES.
+    05  FILLER                      PIC X(09) VALUE 'END'.
+    05  FILLER                      PIC X(03) VALUE SPACES.
+    05  FILLER                      PIC X(08) VALUE 'ELAPSED'.
+    05  FILLER                      PIC X(03) VALUE SPACES.
+    05  FILLER                      PIC X(02) VALUE 'RC'.
+
+01  WS-DETAIL-LINE.
+    05  WS-DTL-JOB-NAME              PIC X(08).
+    05  FILLER                       PIC X(03) VALUE SPACES.
+    05  WS-DTL-STEP-NAME             PIC X(08).
+    05  FILLER                       PIC X(03) VALUE SPACES.
+    05  WS-DTL-START-TIME            PIC 9(06).
+    05  FILLER                       PIC X(06) VALUE SPACES.
+    05  WS-DTL-END-TIME              PIC 9(06).
+    05  FILLER                       PIC X(06) VALUE SPACES.
+    05  WS-DTL-ELAPSED               PIC 9(06).
+    05  FILLER                       PIC X(05) VALUE SPACES.
+    05  WS-DTL-RETURN-CODE           PIC 9(04).
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+    PERFORM 2000-LOAD-JOBLOG THRU 2000-LOAD-JOBLOG-EXIT
+        UNTIL WS-JOBLOG-EOF
+    PERFORM 3000-PRINT-REPORT THRU 3000-PRINT-REPORT-EXIT
+    PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+    GO TO 9999-EXIT.
+
+1000-INITIALIZE.
+    ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+
+    OPEN INPUT JOBLOG-FILE
+    IF WS-JOBLOG-STATUS NOT = '00'
+        DISPLAY 'JOBRPT: UNABLE TO OPEN JOBLOG FILE' UPON CONSOLE
+        MOVE 0012 TO RETURN-CODE
+        GO TO 9999-EXIT
+    END-IF
+
+    OPEN OUTPUT REPORT-FILE
+    IF WS-REPORT-STATUS NOT = '00'
+        DISPLAY 'JOBRPT: UNABLE TO OPEN SYSOUT REPORT FILE'
+            UPON CONSOLE
+        CLOSE JOBLOG-FILE
+        MOVE 0012 TO RETURN-CODE
+        GO TO 9999-EXIT
+    END-IF.
+
+1000-INITIALIZE-EXIT.
+    EXIT.
+
+2000-LOAD-JOBLOG.
+    READ JOBLOG-FILE INTO JL-JOBLOG-RECORD
+        AT END
+            SET WS-JOBLOG-EOF TO TRUE
+    END-READ
+
+    IF NOT WS-JOBLOG-EOF AND JL-RUN-DATE = WS-REPORT-DATE
+        EVALUATE TRUE
+            WHEN JL-TYPE-START
+                PERFORM 2100-RECORD-START THRU 2100-RECORD-START-EXIT
+            WHEN JL-TYPE-END
+                PERFORM 2200-RECORD-END THRU 2200-RECORD-END-EXIT
+            WHEN OTHER
+                CONTINUE
+        END-EVALUATE
+    END-IF.
+
+2000-LOAD-JOBLOG-EXIT.
+    EXIT.
+
+2100-RECORD-START.
+    IF WS-RUN-COUNT < WS-RUN-MAX
+        ADD 1 TO WS-RUN-COUNT
+        SET WS-RUN-IDX TO WS-RUN-COUNT
+        MOVE JL-JOB-NAME TO WS-RUN-JOB-NAME (WS-RUN-IDX)
+        MOVE JL-STEP-NAME TO WS-RUN-STEP-NAME (WS-RUN-IDX)
+        MOVE JL-RUN-TIME TO WS-RUN-START-TIME (WS-RUN-IDX)
+        MOVE ZEROES TO WS-RUN-END-TIME (WS-RUN-IDX)
+        MOVE ZEROES TO WS-RUN-RETURN-CODE (WS-RUN-IDX)
+        MOVE 'N' TO WS-RUN-HAS-END-SW (WS-RUN-IDX)
+    END-IF.
+
+2100-RECORD-START-EXIT.
+    EXIT.
+
+2200-RECORD-END.
+    SET WS-RUN-IDX TO 1
+    PERFORM 2210-FIND-MATCHING-START THRU 2210-FIND-MATCHING-START-EXIT
+        UNTIL WS-RUN-IDX > WS-RUN-COUNT.
+
+2200-RECORD-END-EXIT.
+    EXIT.
+
+2210-FIND-MATCHING-START.
+    IF WS-RUN-JOB-NAME (WS-RUN-IDX) = JL-JOB-NAME
+            AND WS-RUN-STEP-NAME (WS-RUN-IDX) = JL-STEP-NAME
+            AND NOT WS-RUN-HAS-END (WS-RUN-IDX)
+        MOVE JL-RUN-TIME TO WS-RUN-END-TIME (WS-RUN-IDX)
+        MOVE JL-RETURN-CODE TO WS-RUN-RETURN-CODE (WS-RUN-IDX)
+        SET WS-RUN-HAS-END (WS-RUN-IDX) TO TRUE
+        SET WS-RUN-IDX TO WS-RUN-COUNT
+    END-IF
+    SET WS-RUN-IDX UP BY 1.
+
+2210-FIND-MATCHING-START-EXIT.
+    EXIT.
+
+3000-PRINT-REPORT.
+    MOVE WS-REPORT-DATE TO WS-HDG-DATE
+    MOVE WS-HEADING-LINE-1 TO REPORT-LINE
+    WRITE REPORT-LINE
+    MOVE WS-HEADING-LINE-2 TO REPORT-LINE
+    WRITE REPORT-LINE
+
+    SET WS-RUN-IDX TO 1
+    PERFORM 3100-PRINT-DETAIL-LINE THRU 3100-PRINT-DETAIL-LINE-EXIT
+        UNTIL WS-RUN-IDX > WS-RUN-COUNT.
+
+3000-PRINT-REPORT-EXIT.
+    EXIT.
+
+3100-PRINT-DETAIL-LINE.
+    MOVE WS-RUN-JOB-NAME (WS-RUN-IDX) TO WS-DTL-JOB-NAME
+    MOVE WS-RUN-STEP-NAME (WS-RUN-IDX) TO WS-DTL-STEP-NAME
+    MOVE WS-RUN-START-TIME (WS-RUN-IDX) TO WS-DTL-START-TIME
+    MOVE WS-RUN-END-TIME (WS-RUN-IDX) TO WS-DTL-END-TIME
+    MOVE WS-RUN-RETURN-CODE (WS-RUN-IDX) TO WS-DTL-RETURN-CODE
+
+    IF WS-RUN-HAS-END (WS-RUN-IDX)
+        PERFORM 3200-COMPUTE-ELAPSED THRU 3200-COMPUTE-ELAPSED-EXIT
+        MOVE WS-ELAPSED-DISPLAY TO WS-DTL-ELAPSED
+    ELSE
+        MOVE ZEROES TO WS-DTL-ELAPSED
+    END-IF
+
+    MOVE WS-DETAIL-LINE TO REPORT-LINE
+    WRITE REPORT-LINE
+    SET WS-RUN-IDX UP BY 1.
+
+3100-PRINT-DETAIL-LINE-EXIT.
+    EXIT.
+
+3200-COMPUTE-ELAPSED.
+    DIVIDE WS-RUN-START-TIME (WS-RUN-IDX) BY 10000
+        GIVING WS-HH REMAINDER WS-MMSS
+    DIVIDE WS-MMSS BY 100 GIVING WS-MM REMAINDER WS-SS
+    COMPUTE WS-START-SECONDS = WS-HH * 3600 + WS-MM * 60 + WS-SS
+
+    DIVIDE WS-RUN-END-TIME (WS-RUN-IDX) BY 10000
+        GIVING WS-HH REMAINDER WS-MMSS
+    DIVIDE WS-MMSS BY 100 GIVING WS-MM REMAINDER WS-SS
+    COMPUTE WS-END-SECONDS = WS-HH * 3600 + WS-MM * 60 + WS-SS
+
+    COMPUTE WS-ELAPSED-SECONDS = WS-END-SECONDS - WS-START-SECONDS
+    IF WS-ELAPSED-SECONDS < 0
+        ADD 86400 TO WS-ELAPSED-SECONDS
+    END-IF
+
+    DIVIDE WS-ELAPSED-SECONDS BY 3600 GIVING WS-HH REMAINDER WS-MMSS
+    DIVIDE WS-MMSS BY 60 GIVING WS-MM REMAINDER WS-SS
+    COMPUTE WS-ELAPSED-DISPLAY = WS-HH * 10000 + WS-MM * 100 + WS-SS.
+
+3200-COMPUTE-ELAPSED-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    CLOSE JOBLOG-FILE
+    CLOSE REPORT-FILE
+    MOVE ZEROES TO RETURN-CODE.
+
+9000-TERMINATE-EXIT.
+    EXIT.
+
+9999-EXIT.
+    STOP RUN.
