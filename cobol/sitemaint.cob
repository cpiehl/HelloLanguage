@@ -0,0 +1,225 @@
+*> compile with cobc -free -O -x -o sitemaint.exe -I copybooks sitemaint.cob
+*>
+*>---------------------------------------------------------------*
+*> SITEMAINT maintains the SITE-GREETING master file that
+*> HELLO-WORLD looks its regional greeting text up in. It reads
+*> transaction cards from SYSIN, one per site, and adds, updates,
+*> or deletes the matching master record.
+*>
+*> Transaction card layout (SYSIN):
+*>   01-01  Action code       A = Add, C = Change, D = Delete
+*>   02-05  Site code
+*>   06-65  Greeting text (Add/Change only)
+*>---------------------------------------------------------------*
+*> Modification History
+*>   2026-08-09  DLW   Initial version.
+*>   2026-08-09  DLW   Added INVALID KEY/NOT INVALID KEY to the ADD
+*>                      WRITE to match the CHANGE/DELETE paragraphs.
+*>---------------------------------------------------------------*
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SITEMAINT.
+AUTHOR. D-L-WEATHERS.
+INSTALLATION. DAILY-BATCH-SUITE.
+DATE-WRITTEN. 2026-08-09.
+DATE-COMPILED.
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    CONSOLE IS CONSOLE.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN TO "SYSIN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+
+    SELECT SITE-GREETING-FILE ASSIGN TO "SITEGRT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SG-SITE-CODE
+        FILE STATUS IS WS-SITEGRT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRANS-FILE
+    RECORDING MODE IS F.
+01  TRANS-RECORD.
+    05  TR-ACTION-CODE              PIC X(01).
+        88  TR-ACTION-ADD           VALUE 'A'.
+        88  TR-ACTION-CHANGE        VALUE 'C'.
+        88  TR-ACTION-DELETE        VALUE 'D'.
+    05  TR-SITE-CODE                PIC X(04).
+    05  TR-GREETING-TEXT            PIC X(60).
+    05  FILLER                      PIC X(15).
+
+FD  SITE-GREETING-FILE.
+    COPY SITEGRRC.
+
+WORKING-STORAGE SECTION.
+01  WS-FILE-STATUSES.
+    05  WS-TRANS-STATUS             PIC X(02) VALUE '00'.
+    05  WS-SITEGRT-STATUS           PIC X(02) VALUE '00'.
+
+01  WS-SWITCHES.
+    05  WS-TRANS-EOF-SW             PIC X(01) VALUE 'N'.
+        88  WS-TRANS-EOF            VALUE 'Y'.
+
+01  WS-CURRENT-DATE-TIME.
+    05  WS-CDT-DATE                 PIC 9(08).
+    05  WS-CDT-TIME                 PIC 9(06).
+    05  WS-CDT-HUNDREDTHS           PIC 9(02).
+    05  WS-CDT-GMT-DIFF             PIC X(05).
+
+01  WS-USER-ID                      PIC X(08) VALUE SPACES.
+
+01  WS-COUNTERS.
+    05  WS-ADD-COUNT                PIC 9(05) COMP VALUE ZERO.
+    05  WS-CHANGE-COUNT             PIC 9(05) COMP VALUE ZERO.
+    05  WS-DELETE-COUNT             PIC 9(05) COMP VALUE ZERO.
+    05  WS-REJECT-COUNT             PIC 9(05) COMP VALUE ZERO.
+
+01  WS-RETURN-CODE                  PIC 9(04) VALUE ZEROES.
+
+PROCEDURE DIVISION.
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+    PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-PROCESS-TRANSACTIONS-EXIT
+        UNTIL WS-TRANS-EOF
+    PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT
+    GO TO 9999-EXIT.
+
+1000-INITIALIZE.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+    ACCEPT WS-USER-ID FROM ENVIRONMENT "USER"
+    IF WS-USER-ID = SPACES
+        MOVE 'BATCH' TO WS-USER-ID
+    END-IF
+
+    OPEN INPUT TRANS-FILE
+    IF WS-TRANS-STATUS NOT = '00'
+        DISPLAY 'SITEMAINT: UNABLE TO OPEN SYSIN TRANSACTIONS'
+            UPON CONSOLE
+        MOVE 0012 TO WS-RETURN-CODE
+        GO TO 9999-EXIT
+    END-IF
+
+    OPEN I-O SITE-GREETING-FILE
+    IF WS-SITEGRT-STATUS NOT = '00'
+        DISPLAY 'SITEMAINT: UNABLE TO OPEN SITEGRT MASTER'
+            UPON CONSOLE
+        MOVE 0012 TO WS-RETURN-CODE
+        CLOSE TRANS-FILE
+        GO TO 9999-EXIT
+    END-IF
+
+    PERFORM 2100-READ-TRANSACTION THRU 2100-READ-TRANSACTION-EXIT.
+
+1000-INITIALIZE-EXIT.
+    EXIT.
+
+2000-PROCESS-TRANSACTIONS.
+    EVALUATE TRUE
+        WHEN TR-ACTION-ADD
+            PERFORM 2200-ADD-SITE THRU 2200-ADD-SITE-EXIT
+        WHEN TR-ACTION-CHANGE
+            PERFORM 2300-CHANGE-SITE THRU 2300-CHANGE-SITE-EXIT
+        WHEN TR-ACTION-DELETE
+            PERFORM 2400-DELETE-SITE THRU 2400-DELETE-SITE-EXIT
+        WHEN OTHER
+            DISPLAY 'SITEMAINT: INVALID ACTION CODE - '
+                TR-ACTION-CODE ' SITE ' TR-SITE-CODE
+            ADD 1 TO WS-REJECT-COUNT
+    END-EVALUATE
+
+    PERFORM 2100-READ-TRANSACTION THRU 2100-READ-TRANSACTION-EXIT.
+
+2000-PROCESS-TRANSACTIONS-EXIT.
+    EXIT.
+
+2100-READ-TRANSACTION.
+    READ TRANS-FILE
+        AT END
+            SET WS-TRANS-EOF TO TRUE
+    END-READ.
+
+2100-READ-TRANSACTION-EXIT.
+    EXIT.
+
+2200-ADD-SITE.
+    MOVE TR-SITE-CODE TO SG-SITE-CODE
+    MOVE TR-GREETING-TEXT TO SG-GREETING-TEXT
+    MOVE WS-CDT-DATE TO SG-LAST-UPDATE-DATE
+    MOVE WS-USER-ID TO SG-LAST-UPDATE-USER
+
+    WRITE SG-SITE-GREETING-RECORD
+        INVALID KEY
+            DISPLAY 'SITEMAINT: ADD FAILED FOR SITE ' TR-SITE-CODE
+                ' STATUS ' WS-SITEGRT-STATUS
+            ADD 1 TO WS-REJECT-COUNT
+        NOT INVALID KEY
+            ADD 1 TO WS-ADD-COUNT
+    END-WRITE.
+
+2200-ADD-SITE-EXIT.
+    EXIT.
+
+2300-CHANGE-SITE.
+    MOVE TR-SITE-CODE TO SG-SITE-CODE
+    READ SITE-GREETING-FILE
+        INVALID KEY
+            DISPLAY 'SITEMAINT: CHANGE FAILED - SITE NOT FOUND '
+                TR-SITE-CODE
+            ADD 1 TO WS-REJECT-COUNT
+        NOT INVALID KEY
+            MOVE TR-GREETING-TEXT TO SG-GREETING-TEXT
+            MOVE WS-CDT-DATE TO SG-LAST-UPDATE-DATE
+            MOVE WS-USER-ID TO SG-LAST-UPDATE-USER
+            REWRITE SG-SITE-GREETING-RECORD
+            IF WS-SITEGRT-STATUS = '00'
+                ADD 1 TO WS-CHANGE-COUNT
+            ELSE
+                DISPLAY 'SITEMAINT: REWRITE FAILED FOR SITE '
+                    TR-SITE-CODE ' STATUS ' WS-SITEGRT-STATUS
+                ADD 1 TO WS-REJECT-COUNT
+            END-IF
+    END-READ.
+
+2300-CHANGE-SITE-EXIT.
+    EXIT.
+
+2400-DELETE-SITE.
+    MOVE TR-SITE-CODE TO SG-SITE-CODE
+    DELETE SITE-GREETING-FILE
+        INVALID KEY
+            DISPLAY 'SITEMAINT: DELETE FAILED - SITE NOT FOUND '
+                TR-SITE-CODE
+            ADD 1 TO WS-REJECT-COUNT
+        NOT INVALID KEY
+            ADD 1 TO WS-DELETE-COUNT
+    END-DELETE.
+
+2400-DELETE-SITE-EXIT.
+    EXIT.
+
+9000-TERMINATE.
+    CLOSE TRANS-FILE
+    CLOSE SITE-GREETING-FILE
+
+    DISPLAY 'SITEMAINT: ADDS=' WS-ADD-COUNT
+        ' CHANGES=' WS-CHANGE-COUNT
+        ' DELETES=' WS-DELETE-COUNT
+        ' REJECTS=' WS-REJECT-COUNT
+
+    IF WS-REJECT-COUNT > ZERO
+        MOVE 0004 TO WS-RETURN-CODE
+    END-IF
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+
+9000-TERMINATE-EXIT.
+    EXIT.
+
+9999-EXIT.
+    MOVE WS-RETURN-CODE TO RETURN-CODE
+    STOP RUN.
