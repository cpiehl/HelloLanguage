@@ -0,0 +1,39 @@
+//HELLOJOB JOB (ACCTNO),'DAILY BATCH SUITE',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* HELLOJOB - NIGHTLY BATCH SUITE
+//* STEP0010 (HELLOWLD) IS THE LEAD STEP. EVERY STEP AFTER IT
+//* CARRIES A COND CODE SO THE REST OF THE STREAM IS SKIPPED
+//* AUTOMATICALLY IF AN EARLIER STEP FAILED, RATHER THAN
+//* RELYING ON AN OPERATOR TO WATCH THE RUN AND CANCEL BY HAND.
+//*-------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*   2026-08-09  DLW  INITIAL VERSION.
+//*   2026-08-09  DLW  CORRECTED STEP0020 COND TEST - THE RETURN
+//*                     CODE IS COMPARED TO THE CODED VALUE, SO
+//*                     GE (NOT LE) IS WHAT SKIPS STEP0020 WHEN
+//*                     STEP0010 FAILS.
+//*   2026-08-09  DLW  ADDED SPACE= TO THE JOBLOG/CHKPT/STATUSOUT
+//*                     DD STATEMENTS SO DISP=MOD CAN ALLOCATE THESE
+//*                     DATASETS ON THE FIRST RUN, WHEN THEY DO NOT
+//*                     YET EXIST.
+//*-------------------------------------------------------------
+//STEP0010 EXEC PGM=HELLOWLD
+//STEPLIB  DD DISP=SHR,DSN=BATCH.LOADLIB
+//SYSIN    DD *
+20260809DEV  MAIN200000060000
+/*
+//JOBLOG   DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.HELLOJOB.JOBLOG,
+//         DCB=(RECFM=FB,LRECL=88,BLKSIZE=0),SPACE=(TRK,(1,1),RLSE)
+//CHKPT    DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.HELLOJOB.CHKPT,
+//         DCB=(RECFM=FB,LRECL=40,BLKSIZE=0),SPACE=(TRK,(1,1),RLSE)
+//STATUSOUT DD DISP=(MOD,CATLG,CATLG),DSN=BATCH.HELLOJOB.STATUSOUT,
+//         DCB=(RECFM=FB,LRECL=44,BLKSIZE=0),SPACE=(TRK,(1,1),RLSE)
+//SITEGRT  DD DISP=SHR,DSN=BATCH.SITEGRT.MASTER
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP0020 EXEC PGM=JOBRPT,COND=(4,GE,STEP0010)
+//STEPLIB  DD DISP=SHR,DSN=BATCH.LOADLIB
+//JOBLOG   DD DISP=SHR,DSN=BATCH.HELLOJOB.JOBLOG
+//SYSOUT   DD SYSOUT=*
+//*
